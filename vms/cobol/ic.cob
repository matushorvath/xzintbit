@@ -11,65 +11,1605 @@
                ASSIGN TO DISK program-name
                ORGANIZATION IS BINARY SEQUENTIAL.
            SELECT output-file
-               ASSIGN TO DISK "/dev/stdout"
+               ASSIGN TO DISK output-file-name
                ORGANIZATION IS BINARY SEQUENTIAL.
            SELECT input-file
-               ASSIGN TO DISK "/dev/stdin"
+               ASSIGN TO DISK input-file-name
                ORGANIZATION IS BINARY SEQUENTIAL.
+           SELECT program-text-file
+               ASSIGN TO DISK program-name
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * trace-file is optional: a running record of every instruction
+      * executed, so a batch run that dies partway can be diagnosed
+      * from the log instead of re-run blind.
+           SELECT trace-file
+               ASSIGN TO DISK trace-file-name
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * checkpoint-file carries the full machine state (memory,
+      * instruction pointer, relative base) so a long run that gets
+      * killed can be resumed instead of restarted from instruction
+      * zero.
+           SELECT checkpoint-file
+               ASSIGN TO DISK checkpoint-file-name
+               ORGANIZATION IS BINARY SEQUENTIAL.
+      * control-file drives batch mode: one line per job, each naming
+      * a program file and its own input and output files, so a whole
+      * night's worth of jobs can run inside one invocation instead of
+      * one job step per program.
+           SELECT control-file
+               ASSIGN TO DISK control-file-name
+               ORGANIZATION IS LINE SEQUENTIAL.
+      * transcript-file is optional: a readable log of the characters
+      * exchanged in ASCII mode, the way a text-adventure program's
+      * session would be captured for later review.
+           SELECT transcript-file
+               ASSIGN TO DISK transcript-file-name
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
 
        FILE SECTION.
+      * program-file holds one binary word per intcode value, so a
+      * program can carry values outside the 0-255 range a single
+      * byte would allow.
        FD program-file.
-       01  program-char
-           USAGE IS BINARY-CHAR.
+       01  program-record
+           PIC S9(9) USAGE IS COMP-5.
+      * program-text-file is the alternate, human-editable form the
+      * vendor usually ships: one or more comma-separated decimal
+      * intcode values.
+       FD program-text-file.
+       01  program-text-record PIC X(32000).
+      * output-file and input-file carry one byte per intcode value,
+      * by design: both files are meant to read as plain text (a
+      * terminal, a pipe, a vendor's expected ASCII transcript), which
+      * a full-width binary word would not. An opcode-4 value outside
+      * the single-byte range a file record can carry is refused by
+      * 5310-write-output-byte rather than silently wrapped.
        FD output-file.
        01  output-char
            USAGE IS BINARY-CHAR.
        FD input-file.
        01  input-char
            USAGE IS BINARY-CHAR.
+       FD trace-file.
+       01  trace-record PIC X(120).
+      * one line per batch job: program file, input file, output
+      * file, comma separated.
+       FD control-file.
+       01  control-record PIC X(800).
+      * one line per run of text exchanged in ASCII mode.
+       FD transcript-file.
+       01  transcript-record PIC X(200).
+      * one checkpoint record holds the entire machine state; writing
+      * a fresh one each time (rather than rewriting in place)
+      * overwrites whatever checkpoint was there before.
+       FD checkpoint-file.
+       01  checkpoint-record.
+           05  checkpoint-ip               PIC S9(9) COMP-5.
+           05  checkpoint-relative-base    PIC S9(9) COMP-5.
+           05  checkpoint-program-length   PIC S9(9) COMP-5.
+           05  checkpoint-instr-count      PIC S9(9) COMP-5.
+           05  checkpoint-high-water-mark  PIC S9(9) COMP-5.
+           05  checkpoint-input-bytes-read PIC S9(9) COMP-5.
+           05  checkpoint-cell OCCURS 20000 TIMES
+               PIC S9(18) USAGE IS COMP-5.
 
        WORKING-STORAGE SECTION.
        01  program-name PIC X(256).
+       01  input-file-name  PIC X(256) VALUE "/dev/stdin".
+       01  output-file-name PIC X(256) VALUE "/dev/stdout".
+
+      * command-line option handling. argument 1 is always the
+      * program name; any further arguments are keyword switches that
+      * may appear in any order.
+       01  ic-arg-number PIC S9(4) COMP-5.
+       01  ic-arg-value  PIC X(32).
+
+       01  ic-option-switches.
+           05  ic-load-format-switch PIC X(01) VALUE "B".
+               88  ic-load-format-binary VALUE "B".
+               88  ic-load-format-text   VALUE "T".
+           05  ic-arg-eof-switch PIC X(01) VALUE "N".
+               88  ic-arg-eof     VALUE "Y".
+               88  ic-arg-not-eof VALUE "N".
+           05  ic-trace-switch PIC X(01) VALUE "N".
+               88  ic-trace-enabled  VALUE "Y".
+               88  ic-trace-disabled VALUE "N".
+           05  ic-checkpoint-switch PIC X(01) VALUE "N".
+               88  ic-checkpoint-enabled  VALUE "Y".
+               88  ic-checkpoint-disabled VALUE "N".
+           05  ic-resume-switch PIC X(01) VALUE "N".
+               88  ic-resume-enabled  VALUE "Y".
+               88  ic-resume-disabled VALUE "N".
+           05  ic-amplify-switch PIC X(01) VALUE "N".
+               88  ic-amplify-enabled  VALUE "Y".
+               88  ic-amplify-disabled VALUE "N".
+           05  ic-batch-switch PIC X(01) VALUE "N".
+               88  ic-batch-enabled  VALUE "Y".
+               88  ic-batch-disabled VALUE "N".
+           05  ic-ascii-switch PIC X(01) VALUE "N".
+               88  ic-ascii-enabled  VALUE "Y".
+               88  ic-ascii-disabled VALUE "N".
+
+      * some keyword options take a following argument as their
+      * value (the trace file name, for instance); ic-pending-option
+      * remembers which option is waiting for its value so the single
+      * ic-arg-value ACCEPT below can serve both keywords and values.
+       01  ic-pending-option PIC X(10) VALUE SPACES.
+
+       01  trace-file-name PIC X(256).
+       01  checkpoint-file-name PIC X(256).
+       01  control-file-name PIC X(256).
+       01  transcript-file-name PIC X(256).
+
+      * number of VM instances to run in amplifier/network mode
+       01  ic-amplify-count PIC 9(01) VALUE ZERO.
+
+      * batch mode work area: one control-file line gives the program,
+      * input and output file names for one job in the batch.
+       01  ic-batch-program-name PIC X(256).
+       01  ic-batch-input-name   PIC X(256).
+       01  ic-batch-output-name  PIC X(256).
+       01  ic-batch-eof-switch PIC X(01) VALUE "N".
+           88  ic-batch-eof     VALUE "Y".
+           88  ic-batch-not-eof VALUE "N".
+
+      * text-format program loader work area
+       01  ic-token-buffer   PIC X(32) VALUE SPACES.
+       01  ic-token-length   PIC S9(4) COMP-5 VALUE ZERO.
+       01  ic-token-value    PIC S9(18) COMP-5.
+       01  ic-token-sign     PIC S9(1) VALUE 1.
+       01  ic-text-pos       PIC S9(9) COMP-5.
+       01  ic-current-char   PIC X(01).
+       01  ic-parse-idx      PIC S9(4) COMP-5.
+       01  ic-digit-char PIC X(01).
+       01  ic-digit-num      PIC 9(01).
+
+      * intcode memory and registers. ic-cell is deliberately sized
+      * well beyond any program we load so relative/position mode
+      * addressing has room to grow into scratch memory past the end
+      * of the loaded program, the way the intcode spec expects.
+       01  ic-memory.
+           05  ic-cell OCCURS 20000 TIMES
+               PIC S9(18) USAGE IS COMP-5.
+       01  ic-program-length PIC S9(9) COMP-5 VALUE ZERO.
+       01  ic-ip             PIC S9(9) COMP-5 VALUE ZERO.
+       01  ic-relative-base  PIC S9(9) COMP-5 VALUE ZERO.
+       01  ic-instr-count    PIC S9(9) COMP-5 VALUE ZERO.
+
+      * how often (in instructions executed) a checkpoint is written
+       01  ic-checkpoint-interval PIC S9(9) COMP-5 VALUE 1000.
+       01  ic-checkpoint-div      PIC S9(9) COMP-5.
+       01  ic-checkpoint-rem      PIC S9(9) COMP-5.
+       01  ic-checkpoint-copy-idx PIC S9(9) COMP-5.
+
+      * per-instance machine state and input queue for amplifier/
+      * network mode: each instance gets its own full copy of memory
+      * plus an input queue fed by the previous instance's output,
+      * the whole set wired together in a ring.
+       01  ic-max-queue-size PIC S9(9) COMP-5 VALUE 4096.
+       01  ic-instance-table.
+           05  ic-instance OCCURS 9 TIMES.
+               10  ic-inst-cell OCCURS 20000 TIMES
+                   PIC S9(18) USAGE IS COMP-5.
+               10  ic-inst-ip            PIC S9(9) COMP-5.
+               10  ic-inst-relative-base PIC S9(9) COMP-5.
+               10  ic-inst-halted-switch PIC X(01).
+                   88  ic-inst-halted     VALUE "Y".
+                   88  ic-inst-not-halted VALUE "N".
+               10  ic-inst-queue OCCURS 4096 TIMES
+                   PIC S9(18) USAGE IS COMP-5.
+               10  ic-inst-queue-head  PIC S9(9) COMP-5.
+               10  ic-inst-queue-tail  PIC S9(9) COMP-5.
+               10  ic-inst-queue-count PIC S9(9) COMP-5.
+
+       01  ic-current-instance  PIC 9(01).
+       01  ic-amp-idx           PIC 9(01).
+       01  ic-amp-instance-idx  PIC 9(01).
+       01  ic-amp-copy-idx      PIC S9(9) COMP-5.
+       01  ic-amp-next-instance PIC 9(01).
+
+       01  ic-enqueue-target PIC 9(01).
+       01  ic-enqueue-value  PIC S9(18) COMP-5.
+       01  ic-dequeue-target PIC 9(01).
+       01  ic-dequeue-value  PIC S9(18) COMP-5.
+
+       01  ic-queue-empty-switch PIC X(01) VALUE "N".
+           88  ic-queue-was-empty VALUE "Y".
+           88  ic-queue-not-empty VALUE "N".
+
+       01  ic-switches.
+           05  ic-halted-switch  PIC X(01) VALUE "N".
+               88  ic-halted            VALUE "Y".
+               88  ic-not-halted        VALUE "N".
+           05  ic-program-eof-switch PIC X(01) VALUE "N".
+               88  ic-program-eof       VALUE "Y".
+               88  ic-program-not-eof   VALUE "N".
+           05  ic-suspended-switch PIC X(01) VALUE "N".
+               88  ic-suspended     VALUE "Y".
+               88  ic-not-suspended VALUE "N".
+           05  ic-all-halted-switch PIC X(01) VALUE "N".
+               88  ic-all-instances-halted VALUE "Y".
+               88  ic-not-all-halted       VALUE "N".
+           05  ic-validation-switch PIC X(01) VALUE "N".
+               88  ic-validation-failed VALUE "Y".
+               88  ic-validation-passed VALUE "N".
+           05  ic-val-done-switch PIC X(01) VALUE "N".
+               88  ic-val-done     VALUE "Y".
+               88  ic-val-not-done VALUE "N".
+           05  ic-val-opcode-switch PIC X(01) VALUE "N".
+               88  ic-val-opcode-unknown VALUE "Y".
+               88  ic-val-opcode-known   VALUE "N".
+
+      * program-validation work area: lets a truncated or corrupted
+      * program be rejected outright instead of run partway
+       01  ic-val-addr        PIC S9(9) COMP-5.
+       01  ic-val-opcode-full PIC S9(18) COMP-5.
+       01  ic-val-opcode      PIC 9(02).
+       01  ic-val-mode-1      PIC 9(01).
+       01  ic-val-mode-2      PIC 9(01).
+       01  ic-val-mode-3      PIC 9(01).
+       01  ic-val-decode-work PIC S9(9) COMP-5.
+       01  ic-val-instr-len   PIC 9(01).
+       01  ic-val-addr-disp   PIC ZZZZZ9.
+
+      * instruction decode work area. an instruction word is
+      * ABCDE, where DE is the opcode and A/B/C are the parameter
+      * modes for the third/second/first parameter respectively.
+       01  ic-opcode-full PIC S9(18) COMP-5.
+       01  ic-opcode      PIC 9(02).
+       01  ic-mode-1      PIC 9(01).
+       01  ic-mode-2      PIC 9(01).
+       01  ic-mode-3      PIC 9(01).
+       01  ic-decode-work PIC S9(9) COMP-5.
+
+      * generic parameter resolver, used by every opcode paragraph so
+      * mode handling lives in one place
+       01  ic-parm-number PIC 9(01).
+       01  ic-parm-mode   PIC 9(01).
+       01  ic-parm-raw    PIC S9(18) COMP-5.
+       01  ic-parm-addr   PIC S9(9) COMP-5.
+       01  ic-parm-value  PIC S9(18) COMP-5.
+
+       01  ic-addr-3      PIC S9(9) COMP-5.
+       01  ic-value-1     PIC S9(18) COMP-5.
+       01  ic-value-2     PIC S9(18) COMP-5.
+       01  ic-input-value  PIC S9(18) COMP-5.
+       01  ic-output-value PIC S9(18) COMP-5.
+
+      * highest address any instruction has written to, so the
+      * closing report can dump a program's actual final memory
+      * footprint instead of just the addresses it was loaded into -
+      * a relative-base program routinely computes its result into
+      * scratch cells past the end of its own loaded code.
+       01  ic-high-water-mark  PIC S9(9) COMP-5 VALUE ZERO.
+       01  ic-last-write-addr  PIC S9(9) COMP-5.
+
+      * how many input-file records opcode 3 has consumed so far; a
+      * resumed run skips this many records on reopen instead of
+      * re-reading from the start of the same stream.
+       01  ic-input-bytes-read PIC S9(9) COMP-5 VALUE ZERO.
+       01  ic-input-skip-idx   PIC S9(9) COMP-5.
+
+      * trace-record formatting work area
+       01  ic-trace-parm-count PIC 9(01).
+       01  ic-trace-parm-idx   PIC 9(01).
+       01  ic-trace-ptr        PIC S9(4) COMP-5.
+       01  ic-trace-ip-disp     PIC ZZZZZ9.
+       01  ic-trace-opcode-disp PIC Z9.
+       01  ic-trace-mode1-disp  PIC 9.
+       01  ic-trace-mode2-disp  PIC 9.
+       01  ic-trace-mode3-disp  PIC 9.
+       01  ic-trace-idx-disp    PIC 9(01).
+       01  ic-trace-parm-disp   PIC -(17)9.
+
+      * closing-report formatting work area
+       01  ic-report-addr       PIC S9(9) COMP-5.
+       01  ic-report-row-start  PIC S9(9) COMP-5.
+       01  ic-report-col        PIC S9(4) COMP-5.
+       01  ic-report-instr-disp PIC ZZZZZZZZ9.
+       01  ic-report-ip-disp    PIC ZZZZZ9.
+       01  ic-report-addr-disp  PIC ZZZZZ9.
+       01  ic-report-value-disp PIC -(10)9.
+       01  ic-report-line       PIC X(120).
+       01  ic-report-ptr        PIC S9(4) COMP-5.
+       01  ic-report-cell-count PIC S9(9) COMP-5.
+
+      * ASCII-mode transcript work area: a character value is moved
+      * into a one-byte binary field and viewed through a PIC X(01)
+      * redefinition so it can be STRINGed into the transcript line
+      * the way the raw byte is already WRITEn to output-char.
+       01  ic-ascii-byte USAGE IS BINARY-CHAR.
+       01  ic-ascii-char REDEFINES ic-ascii-byte PIC X(01).
+       01  ic-ascii-value       PIC S9(18) COMP-5.
+       01  ic-ascii-marker-disp PIC -(17)9.
+       01  ic-ascii-line-buffer PIC X(200) VALUE SPACES.
+       01  ic-ascii-line-ptr    PIC S9(4) COMP-5 VALUE 1.
 
        PROCEDURE DIVISION.
+       0000-mainline.
+           PERFORM 1000-initialize THRU 1000-exit.
+           IF ic-batch-enabled
+              AND (ic-trace-enabled OR ic-ascii-enabled)
+               DISPLAY "ic: BATCH cannot be combined with TRACE or "
+                   "ASCII - every job in the batch would open and "
+                   "close the same trace/transcript file, so only "
+                   "the last job's record would survive"
+                   UPON STDERR
+               GOBACK GIVING 1
+           END-IF.
+           IF ic-batch-enabled
+              AND (ic-resume-enabled OR ic-checkpoint-enabled)
+               DISPLAY "ic: BATCH cannot be combined with RESUME or "
+                   "CHECKPOINT - checkpoint-file-name names a single "
+                   "file, so every job in the batch would resume from "
+                   "or overwrite the same checkpoint instead of each "
+                   "job using its own program"
+                   UPON STDERR
+               GOBACK GIVING 1
+           END-IF.
+           IF ic-amplify-enabled
+              AND (ic-resume-enabled OR ic-checkpoint-enabled)
+               DISPLAY "ic: AMPLIFY cannot be combined with RESUME or "
+                   "CHECKPOINT - checkpoint-file-name carries a single "
+                   "instruction pointer and relative base, not one per "
+                   "ring instance, so every instance would silently "
+                   "restart from address 0 against the checkpointed "
+                   "memory image"
+                   UPON STDERR
+               GOBACK GIVING 1
+           END-IF.
+           IF ic-amplify-enabled AND ic-ascii-enabled
+               DISPLAY "ic: AMPLIFY cannot be combined with ASCII - "
+                   "amplifier output is routed between instances' "
+                   "queues rather than through a human terminal, so "
+                   "there is no session to transcribe and the "
+                   "transcript would come out silently empty"
+                   UPON STDERR
+               GOBACK GIVING 1
+           END-IF.
+           IF ic-batch-enabled
+               PERFORM 1200-run-batch THRU 1200-exit
+           ELSE
+               PERFORM 2000-load-program THRU 2000-exit
+               IF ic-resume-disabled
+                   PERFORM 2500-validate-program THRU 2500-exit
+                   IF ic-validation-failed
+                       GOBACK GIVING 1
+                   END-IF
+               END-IF
+               PERFORM 3000-run-program THRU 3000-exit
+               PERFORM 8000-close-down THRU 8000-exit
+               PERFORM 9000-print-closing-report THRU 9000-exit
+           END-IF.
+           STOP RUN.
+
+       1000-initialize.
            DISPLAY 1 UPON ARGUMENT-NUMBER.
            ACCEPT program-name FROM ARGUMENT-VALUE
                ON EXCEPTION
-                   DISPLAY "Usage: ic program.input" UPON STDERR
+                   DISPLAY "Usage: ic program.input [opts]"
+                       UPON STDERR
                    GOBACK GIVING 1.
+           PERFORM 1100-parse-options THRU 1100-exit.
+       1000-exit.
+           EXIT.
 
-           OPEN INPUT program-file.
+      * remaining arguments are keyword switches, in any order
+       1100-parse-options.
+           MOVE 2 TO ic-arg-number.
+           SET ic-arg-not-eof TO TRUE.
+           PERFORM 1110-parse-one-option UNTIL ic-arg-eof.
+       1100-exit.
+           EXIT.
+
+      * every command-line argument, keyword or value, is fetched
+      * through this one ACCEPT statement; ic-pending-option decides
+      * whether the argument just fetched is a new keyword or the
+      * value a previous keyword (e.g. TRACE) is waiting for.
+       1110-parse-one-option.
+           DISPLAY ic-arg-number UPON ARGUMENT-NUMBER.
+           ACCEPT ic-arg-value FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   SET ic-arg-eof TO TRUE
+               NOT ON EXCEPTION
+                   IF ic-pending-option NOT = SPACES
+                       PERFORM 1115-apply-pending-option
+                           THRU 1115-exit
+                   ELSE
+                       EVALUATE ic-arg-value
+                           WHEN "TEXT"
+                               SET ic-load-format-text TO TRUE
+                           WHEN "TRACE"
+                               MOVE "TRACE" TO ic-pending-option
+                           WHEN "CHECKPOINT"
+                               MOVE "CHECKPOINT" TO ic-pending-option
+                           WHEN "RESUME"
+                               MOVE "RESUME" TO ic-pending-option
+                           WHEN "AMPLIFY"
+                               MOVE "AMPLIFY" TO ic-pending-option
+                           WHEN "BATCH"
+                               MOVE "BATCH" TO ic-pending-option
+                           WHEN "ASCII"
+                               MOVE "ASCII" TO ic-pending-option
+                           WHEN OTHER
+                               DISPLAY "ic: unknown option "
+                                   ic-arg-value UPON STDERR
+                       END-EVALUATE
+                   END-IF
+                   ADD 1 TO ic-arg-number
+           END-ACCEPT.
+       1110-exit.
+           EXIT.
+
+      * stores ic-arg-value as the value for whichever keyword is
+      * pending, then clears the pending marker
+       1115-apply-pending-option.
+           EVALUATE ic-pending-option
+               WHEN "TRACE"
+                   MOVE ic-arg-value TO trace-file-name
+                   SET ic-trace-enabled TO TRUE
+               WHEN "CHECKPOINT"
+                   MOVE ic-arg-value TO checkpoint-file-name
+                   SET ic-checkpoint-enabled TO TRUE
+               WHEN "RESUME"
+                   MOVE ic-arg-value TO checkpoint-file-name
+                   SET ic-resume-enabled TO TRUE
+               WHEN "AMPLIFY"
+                   IF ic-arg-value(2:31) NOT = SPACES
+                      OR ic-arg-value(1:1) < "1"
+                      OR ic-arg-value(1:1) > "9"
+                       DISPLAY "ic: AMPLIFY value " ic-arg-value
+                           " must be a single digit from 1 to 9"
+                           UPON STDERR
+                       GOBACK GIVING 1
+                   END-IF
+                   MOVE ic-arg-value(1:1) TO ic-amplify-count
+                   SET ic-amplify-enabled TO TRUE
+               WHEN "BATCH"
+                   MOVE ic-arg-value TO control-file-name
+                   SET ic-batch-enabled TO TRUE
+               WHEN "ASCII"
+                   MOVE ic-arg-value TO transcript-file-name
+                   SET ic-ascii-enabled TO TRUE
+           END-EVALUATE.
+           MOVE SPACES TO ic-pending-option.
+       1115-exit.
+           EXIT.
+
+      * batch mode: control-file names one job per line (program,
+      * input, output), and each job runs the normal fresh-load,
+      * validate, execute, report cycle in turn; a job whose program
+      * fails validation is skipped (its rejection already reported by
+      * 2500-validate-program) instead of aborting the whole batch, so
+      * one bad program doesn't cost the rest of the night's jobs.
+       1200-run-batch.
+           OPEN INPUT control-file.
+           SET ic-batch-not-eof TO TRUE.
+           PERFORM 1210-run-one-batch-job UNTIL ic-batch-eof.
+           CLOSE control-file.
+       1200-exit.
+           EXIT.
+
+       1210-run-one-batch-job.
+           READ control-file
+               AT END
+                   SET ic-batch-eof TO TRUE
+               NOT AT END
+                   PERFORM 1220-parse-batch-line THRU 1220-exit
+                   PERFORM 1230-run-one-batch-program THRU 1230-exit
+           END-READ.
+       1210-exit.
+           EXIT.
 
-           READ program-file.
-           DISPLAY program-char.
-           READ program-file.
-           DISPLAY program-char.
-           READ program-file.
-           DISPLAY program-char.
+       1220-parse-batch-line.
+           MOVE SPACES TO ic-batch-program-name.
+           MOVE SPACES TO ic-batch-input-name.
+           MOVE SPACES TO ic-batch-output-name.
+           UNSTRING control-record DELIMITED BY ","
+               INTO ic-batch-program-name
+                    ic-batch-input-name
+                    ic-batch-output-name.
+       1220-exit.
+           EXIT.
 
+      * resets the per-run switches, counters and memory a fresh load
+      * and run expect to start from, the same state 1000-initialize
+      * and the WORKING-STORAGE VALUE clauses give a single, non-batch
+      * run - without this, a later job's closing report could still
+      * show an earlier job's high-water mark and leftover cell values.
+       1230-run-one-batch-program.
+           MOVE ic-batch-program-name TO program-name.
+           MOVE ic-batch-input-name TO input-file-name.
+           MOVE ic-batch-output-name TO output-file-name.
+           MOVE ZERO TO ic-program-length.
+           MOVE ZERO TO ic-instr-count.
+           MOVE ZERO TO ic-ip.
+           MOVE ZERO TO ic-relative-base.
+           MOVE ZERO TO ic-high-water-mark.
+           INITIALIZE ic-memory.
+           SET ic-not-halted TO TRUE.
+           SET ic-program-not-eof TO TRUE.
+           PERFORM 2000-load-program THRU 2000-exit.
+           IF ic-resume-disabled
+               PERFORM 2500-validate-program THRU 2500-exit
+           END-IF.
+           IF ic-validation-failed
+               DISPLAY "ic: skipping " ic-batch-program-name
+                   " (failed validation)" UPON STDERR
+           ELSE
+               PERFORM 3000-run-program THRU 3000-exit
+               PERFORM 8000-close-down THRU 8000-exit
+               PERFORM 9000-print-closing-report THRU 9000-exit
+           END-IF.
+       1230-exit.
+           EXIT.
+
+       2000-load-program.
+           IF ic-resume-enabled
+               PERFORM 2200-resume-from-checkpoint THRU 2200-exit
+           ELSE
+               IF ic-load-format-text
+                   PERFORM 2100-load-text-program THRU 2100-exit
+               ELSE
+                   PERFORM 2050-load-binary-program THRU 2050-exit
+               END-IF
+           END-IF.
+       2000-exit.
+           EXIT.
+
+       2050-load-binary-program.
+           OPEN INPUT program-file.
+           PERFORM 2060-load-binary-record UNTIL ic-program-eof.
            CLOSE program-file.
+       2050-exit.
+           EXIT.
+
+       2060-load-binary-record.
+           READ program-file
+               AT END
+                   SET ic-program-eof TO TRUE
+               NOT AT END
+                   ADD 1 TO ic-program-length
+                   MOVE program-record TO ic-cell(ic-program-length)
+           END-READ.
+       2060-exit.
+           EXIT.
+
+      * comma-separated decimal text form, one or more values per
+      * line; commas and blanks both delimit values.
+       2100-load-text-program.
+           OPEN INPUT program-text-file.
+           MOVE ZERO TO ic-token-length.
+           PERFORM 2110-load-text-line UNTIL ic-program-eof.
+           CLOSE program-text-file.
+       2100-exit.
+           EXIT.
+
+       2110-load-text-line.
+           READ program-text-file
+               AT END
+                   SET ic-program-eof TO TRUE
+                   PERFORM 2130-finalize-token THRU 2130-exit
+               NOT AT END
+                   PERFORM 2120-scan-char
+                       VARYING ic-text-pos FROM 1 BY 1
+                       UNTIL ic-text-pos > LENGTH OF program-text-record
+           END-READ.
+       2110-exit.
+           EXIT.
+
+       2120-scan-char.
+           MOVE program-text-record(ic-text-pos:1) TO ic-current-char.
+           EVALUATE TRUE
+               WHEN ic-current-char = ","
+                   PERFORM 2130-finalize-token THRU 2130-exit
+               WHEN ic-current-char = " "
+                   IF ic-token-length > 0
+                       PERFORM 2130-finalize-token THRU 2130-exit
+                   END-IF
+               WHEN OTHER
+                   ADD 1 TO ic-token-length
+                   MOVE ic-current-char
+                       TO ic-token-buffer(ic-token-length:1)
+           END-EVALUATE.
+
+       2130-finalize-token.
+           IF ic-token-length > 0
+               PERFORM 2140-parse-token THRU 2140-exit
+               ADD 1 TO ic-program-length
+               MOVE ic-token-value TO ic-cell(ic-program-length)
+               MOVE ZERO TO ic-token-length
+               MOVE SPACES TO ic-token-buffer
+           END-IF.
+       2130-exit.
+           EXIT.
+
+      * converts ic-token-buffer(1:ic-token-length) into ic-token-value
+       2140-parse-token.
+           MOVE ZERO TO ic-token-value.
+           MOVE 1 TO ic-token-sign.
+           MOVE 1 TO ic-parse-idx.
+           IF ic-token-buffer(1:1) = "-"
+               MOVE -1 TO ic-token-sign
+               MOVE 2 TO ic-parse-idx
+           END-IF.
+           PERFORM 2150-parse-digit THRU 2150-exit
+               VARYING ic-parse-idx FROM ic-parse-idx BY 1
+               UNTIL ic-parse-idx > ic-token-length.
+           COMPUTE ic-token-value = ic-token-value * ic-token-sign.
+       2140-exit.
+           EXIT.
+
+       2150-parse-digit.
+           MOVE ic-token-buffer(ic-parse-idx:1) TO ic-digit-char.
+           MOVE ic-digit-char TO ic-digit-num.
+           COMPUTE ic-token-value = ic-token-value * 10 + ic-digit-num.
+       2150-exit.
+           EXIT.
+
+      * resumes a previous run from a checkpoint written by
+      * 7000-write-checkpoint: loads the whole machine state back
+      * instead of reprocessing the program from instruction zero.
+       2200-resume-from-checkpoint.
+           OPEN INPUT checkpoint-file.
+           READ checkpoint-file
+               AT END
+                   DISPLAY "ic: checkpoint file is empty"
+                       UPON STDERR
+           END-READ.
+           CLOSE checkpoint-file.
+           MOVE checkpoint-ip TO ic-ip.
+           MOVE checkpoint-relative-base TO ic-relative-base.
+           MOVE checkpoint-program-length TO ic-program-length.
+           MOVE checkpoint-instr-count TO ic-instr-count.
+           MOVE checkpoint-high-water-mark TO ic-high-water-mark.
+           MOVE checkpoint-input-bytes-read TO ic-input-bytes-read.
+           MOVE 1 TO ic-checkpoint-copy-idx.
+           PERFORM 2210-copy-checkpoint-cell
+               UNTIL ic-checkpoint-copy-idx > 20000.
+       2200-exit.
+           EXIT.
 
+       2210-copy-checkpoint-cell.
+           MOVE checkpoint-cell(ic-checkpoint-copy-idx)
+               TO ic-cell(ic-checkpoint-copy-idx).
+           ADD 1 TO ic-checkpoint-copy-idx.
+       2210-exit.
+           EXIT.
+
+      * walks the loaded program from address zero, following each
+      * instruction's own length, so a truncated file or a corrupted
+      * value is caught before anything runs instead of being
+      * processed as whatever byte happens to be there.
+       2500-validate-program.
+           MOVE ZERO TO ic-val-addr.
+           SET ic-validation-passed TO TRUE.
+           SET ic-val-not-done TO TRUE.
+           PERFORM 2510-validate-one-instruction UNTIL ic-val-done.
+       2500-exit.
+           EXIT.
+
+       2510-validate-one-instruction.
+           IF ic-val-addr >= ic-program-length
+               SET ic-val-done TO TRUE
+           ELSE
+               MOVE ic-cell(ic-val-addr + 1) TO ic-val-opcode-full
+               DIVIDE ic-val-opcode-full BY 100
+                   GIVING ic-val-decode-work REMAINDER ic-val-opcode
+               DIVIDE ic-val-decode-work BY 10
+                   GIVING ic-val-decode-work REMAINDER ic-val-mode-1
+               DIVIDE ic-val-decode-work BY 10
+                   GIVING ic-val-decode-work REMAINDER ic-val-mode-2
+               DIVIDE ic-val-decode-work BY 10
+                   GIVING ic-val-decode-work REMAINDER ic-val-mode-3
+               PERFORM 2520-check-instruction THRU 2520-exit
+               IF ic-val-opcode = 99
+                   SET ic-val-done TO TRUE
+               ELSE
+                   IF ic-val-opcode-known
+                       ADD ic-val-instr-len TO ic-val-addr
+                   ELSE
+                       ADD 1 TO ic-val-addr
+                   END-IF
+               END-IF
+           END-IF.
+       2510-exit.
+           EXIT.
+
+      * classifies the opcode at ic-val-addr and, if it is one ic
+      * understands, checks that its parameters fit inside the
+      * program and that its parameter modes are valid
+       2520-check-instruction.
+           SET ic-val-opcode-known TO TRUE.
+           EVALUATE ic-val-opcode
+               WHEN 1
+               WHEN 2
+               WHEN 7
+               WHEN 8
+                   MOVE 4 TO ic-val-instr-len
+               WHEN 5
+               WHEN 6
+                   MOVE 3 TO ic-val-instr-len
+               WHEN 3
+               WHEN 4
+               WHEN 9
+                   MOVE 2 TO ic-val-instr-len
+               WHEN 99
+                   MOVE 1 TO ic-val-instr-len
+               WHEN OTHER
+                   SET ic-val-opcode-unknown TO TRUE
+                   PERFORM 2530-report-bad-opcode THRU 2530-exit
+           END-EVALUATE.
+           IF ic-val-opcode-known
+               IF ic-val-addr + ic-val-instr-len > ic-program-length
+                   PERFORM 2540-report-truncated THRU 2540-exit
+               ELSE
+                   PERFORM 2550-check-modes THRU 2550-exit
+               END-IF
+           END-IF.
+       2520-exit.
+           EXIT.
+
+       2530-report-bad-opcode.
+           SET ic-validation-failed TO TRUE.
+           MOVE ic-val-addr TO ic-val-addr-disp.
+           DISPLAY "ic: reject: unknown opcode " ic-val-opcode-full
+               " at address " ic-val-addr-disp UPON STDERR.
+       2530-exit.
+           EXIT.
+
+       2540-report-truncated.
+           SET ic-validation-failed TO TRUE.
+           MOVE ic-val-addr TO ic-val-addr-disp.
+           DISPLAY "ic: reject: instruction at address "
+               ic-val-addr-disp " runs past the end of the program"
+               UPON STDERR.
+       2540-exit.
+           EXIT.
+
+      * only the modes an instruction actually uses matter, but
+      * checking all three costs nothing and catches stray digits.
+      * a write-target parameter (the third parameter of opcodes 1,
+      * 2, 7 and 8; the only parameter of opcode 3) can only be mode
+      * 0 or 2 - immediate mode has no address to write to, and
+      * 4100-resolve-parameter's immediate-mode branch leaves
+      * ic-parm-addr at -1, which would write one cell below the
+      * memory table's lowest subscript.
+       2550-check-modes.
+           IF ic-val-mode-1 > 2 OR ic-val-mode-2 > 2
+                   OR ic-val-mode-3 > 2
+               PERFORM 2560-report-bad-mode THRU 2560-exit
+           END-IF.
+           EVALUATE ic-val-opcode
+               WHEN 1
+               WHEN 2
+               WHEN 7
+               WHEN 8
+                   IF ic-val-mode-3 = 1
+                       PERFORM 2560-report-bad-mode THRU 2560-exit
+                   END-IF
+               WHEN 3
+                   IF ic-val-mode-1 = 1
+                       PERFORM 2560-report-bad-mode THRU 2560-exit
+                   END-IF
+           END-EVALUATE.
+       2550-exit.
+           EXIT.
+
+       2560-report-bad-mode.
+           SET ic-validation-failed TO TRUE.
+           MOVE ic-val-addr TO ic-val-addr-disp.
+           DISPLAY "ic: reject: bad parameter mode in instruction at "
+               "address " ic-val-addr-disp UPON STDERR.
+       2560-exit.
+           EXIT.
+
+      * on a fresh run, input-file/output-file start from scratch like
+      * any other run; on a resumed run they continue the same streams
+      * a fresh OPEN INPUT/OPEN OUTPUT would not - input-file is wound
+      * forward past the records opcode 3 already consumed before the
+      * checkpoint, and output-file is extended rather than truncated,
+      * so the bytes opcode 4 already wrote before the checkpoint
+      * survive the resume.
+       3000-run-program.
            OPEN INPUT input-file.
-           OPEN OUTPUT output-file.
+           IF ic-resume-enabled
+               PERFORM 3005-skip-consumed-input THRU 3005-exit
+               OPEN EXTEND output-file
+           ELSE
+               OPEN OUTPUT output-file
+           END-IF.
+           IF ic-trace-enabled
+               OPEN OUTPUT trace-file
+           END-IF.
+           IF ic-ascii-enabled
+               OPEN OUTPUT transcript-file
+           END-IF.
+
+           IF ic-amplify-enabled
+               PERFORM 3100-run-amplifier-chain THRU 3100-exit
+           ELSE
+               IF ic-resume-disabled
+                   MOVE ZERO TO ic-ip
+               END-IF
+               SET ic-not-halted TO TRUE
+               PERFORM 4000-execute-instruction UNTIL ic-halted
+           END-IF.
+       3000-exit.
+           EXIT.
+
+      * discards the input-file records opcode 3 already consumed
+      * before the checkpoint being resumed, so the next READ picks
+      * up where the checkpointed run left off instead of from
+      * byte zero again.
+       3005-skip-consumed-input.
+           MOVE 1 TO ic-input-skip-idx.
+           PERFORM 3006-skip-one-input-record
+               UNTIL ic-input-skip-idx > ic-input-bytes-read.
+       3005-exit.
+           EXIT.
+
+       3006-skip-one-input-record.
+           READ input-file
+               AT END
+                   CONTINUE
+           END-READ.
+           ADD 1 TO ic-input-skip-idx.
+       3006-exit.
+           EXIT.
+
+      * runs several copies of the loaded program as one amplifier/
+      * network chain: instance N's output feeds instance N+1's
+      * input, with the last instance wrapping back to the first.
+      * the input-file supplies one seed value per instance (its
+      * "phase") followed by one more value, the initial signal fed
+      * into the first instance alongside its phase.
+       3100-run-amplifier-chain.
+           PERFORM 3110-init-instances THRU 3110-exit.
+           PERFORM 3120-seed-instance-inputs THRU 3120-exit.
+           MOVE 1 TO ic-current-instance.
+           SET ic-not-all-halted TO TRUE.
+           PERFORM 3130-run-one-instance-turn
+               UNTIL ic-all-instances-halted.
+       3100-exit.
+           EXIT.
+
+       3110-init-instances.
+           PERFORM 3111-init-one-instance
+               VARYING ic-amp-idx FROM 1 BY 1
+               UNTIL ic-amp-idx > ic-amplify-count.
+       3110-exit.
+           EXIT.
+
+       3111-init-one-instance.
+           MOVE ic-amp-idx TO ic-amp-instance-idx.
+           MOVE ZERO TO ic-inst-ip(ic-amp-idx).
+           MOVE ZERO TO ic-inst-relative-base(ic-amp-idx).
+           SET ic-inst-not-halted(ic-amp-idx) TO TRUE.
+           MOVE ZERO TO ic-inst-queue-head(ic-amp-idx).
+           MOVE ZERO TO ic-inst-queue-tail(ic-amp-idx).
+           MOVE ZERO TO ic-inst-queue-count(ic-amp-idx).
+           MOVE 1 TO ic-amp-copy-idx.
+           PERFORM 3112-copy-cell-global-to-instance
+               UNTIL ic-amp-copy-idx > 20000.
+       3111-exit.
+           EXIT.
+
+       3112-copy-cell-global-to-instance.
+           MOVE ic-cell(ic-amp-copy-idx)
+               TO ic-inst-cell(ic-amp-instance-idx ic-amp-copy-idx).
+           ADD 1 TO ic-amp-copy-idx.
+       3112-exit.
+           EXIT.
 
-           DISPLAY "Hello, world!".
+       3120-seed-instance-inputs.
+           PERFORM 3121-seed-one-phase
+               VARYING ic-amp-idx FROM 1 BY 1
+               UNTIL ic-amp-idx > ic-amplify-count.
+           PERFORM 3122-seed-initial-signal THRU 3122-exit.
+       3120-exit.
+           EXIT.
 
-           WRITE output-char FROM 65.
-           READ input-file.
-           WRITE output-char FROM 66.
-           WRITE output-char FROM 120.
-           DISPLAY input-char.
+       3121-seed-one-phase.
+           READ input-file
+               AT END
+                   MOVE ZERO TO ic-input-value
+               NOT AT END
+                   MOVE input-char TO ic-input-value
+           END-READ.
+           MOVE ic-amp-idx TO ic-enqueue-target.
+           MOVE ic-input-value TO ic-enqueue-value.
+           PERFORM 3160-enqueue-value THRU 3160-exit.
+       3121-exit.
+           EXIT.
 
-           READ input-file.
-           DISPLAY input-char.
+       3122-seed-initial-signal.
+           READ input-file
+               AT END
+                   MOVE ZERO TO ic-input-value
+               NOT AT END
+                   MOVE input-char TO ic-input-value
+           END-READ.
+           MOVE 1 TO ic-enqueue-target.
+           MOVE ic-input-value TO ic-enqueue-value.
+           PERFORM 3160-enqueue-value THRU 3160-exit.
+       3122-exit.
+           EXIT.
 
-      * c2 a1 194 161 = inverted exclamation mark
-           WRITE output-char FROM 194.
-           WRITE output-char FROM 161.
+      * runs the current instance until it halts or blocks waiting
+      * for input from its queue, then hands control to the next
+      * instance in the ring.
+       3130-run-one-instance-turn.
+           PERFORM 3131-swap-in-instance THRU 3131-exit.
+           SET ic-not-suspended TO TRUE.
+           IF ic-inst-not-halted(ic-current-instance)
+               SET ic-not-halted TO TRUE
+               PERFORM 4000-execute-instruction
+                   UNTIL ic-halted OR ic-suspended
+           END-IF.
+           PERFORM 3133-swap-out-instance THRU 3133-exit.
+           PERFORM 3135-advance-ring THRU 3135-exit.
+           PERFORM 3140-check-all-halted THRU 3140-exit.
+       3130-exit.
+           EXIT.
 
+       3131-swap-in-instance.
+           MOVE ic-current-instance TO ic-amp-instance-idx.
+           MOVE ic-inst-ip(ic-current-instance) TO ic-ip.
+           MOVE ic-inst-relative-base(ic-current-instance)
+               TO ic-relative-base.
+           MOVE 1 TO ic-amp-copy-idx.
+           PERFORM 3132-copy-cell-instance-to-global
+               UNTIL ic-amp-copy-idx > 20000.
+       3131-exit.
+           EXIT.
+
+       3132-copy-cell-instance-to-global.
+           MOVE ic-inst-cell(ic-amp-instance-idx ic-amp-copy-idx)
+               TO ic-cell(ic-amp-copy-idx).
+           ADD 1 TO ic-amp-copy-idx.
+       3132-exit.
+           EXIT.
+
+       3133-swap-out-instance.
+           MOVE ic-current-instance TO ic-amp-instance-idx.
+           MOVE ic-ip TO ic-inst-ip(ic-current-instance).
+           MOVE ic-relative-base
+               TO ic-inst-relative-base(ic-current-instance).
+           IF ic-halted
+               SET ic-inst-halted(ic-current-instance) TO TRUE
+           END-IF.
+           MOVE 1 TO ic-amp-copy-idx.
+           PERFORM 3112-copy-cell-global-to-instance
+               UNTIL ic-amp-copy-idx > 20000.
+       3133-exit.
+           EXIT.
+
+       3135-advance-ring.
+           ADD 1 TO ic-current-instance.
+           IF ic-current-instance > ic-amplify-count
+               MOVE 1 TO ic-current-instance
+           END-IF.
+       3135-exit.
+           EXIT.
+
+       3140-check-all-halted.
+           SET ic-all-instances-halted TO TRUE.
+           PERFORM 3141-check-one-instance-halted
+               VARYING ic-amp-idx FROM 1 BY 1
+               UNTIL ic-amp-idx > ic-amplify-count.
+       3140-exit.
+           EXIT.
+
+       3141-check-one-instance-halted.
+           IF ic-inst-not-halted(ic-amp-idx)
+               SET ic-not-all-halted TO TRUE
+           END-IF.
+       3141-exit.
+           EXIT.
+
+      * routes an output value produced by the current instance to
+      * the next instance's input queue; the last instance in the
+      * ring also mirrors its output to output-file so the result of
+      * the whole chain is visible outside it.
+       3150-route-amplifier-output.
+           MOVE ic-current-instance TO ic-amp-next-instance.
+           ADD 1 TO ic-amp-next-instance.
+           IF ic-amp-next-instance > ic-amplify-count
+               MOVE 1 TO ic-amp-next-instance
+           END-IF.
+           MOVE ic-amp-next-instance TO ic-enqueue-target.
+           MOVE ic-output-value TO ic-enqueue-value.
+           PERFORM 3160-enqueue-value THRU 3160-exit.
+           IF ic-current-instance = ic-amplify-count
+               PERFORM 5310-write-output-byte THRU 5310-exit
+           END-IF.
+       3150-exit.
+           EXIT.
+
+       3160-enqueue-value.
+           ADD 1 TO ic-inst-queue-tail(ic-enqueue-target).
+           IF ic-inst-queue-tail(ic-enqueue-target) > ic-max-queue-size
+               MOVE 1 TO ic-inst-queue-tail(ic-enqueue-target)
+           END-IF.
+           MOVE ic-enqueue-value
+               TO ic-inst-queue(ic-enqueue-target
+                   ic-inst-queue-tail(ic-enqueue-target)).
+           ADD 1 TO ic-inst-queue-count(ic-enqueue-target).
+       3160-exit.
+           EXIT.
+
+       3170-dequeue-value.
+           IF ic-inst-queue-count(ic-dequeue-target) = ZERO
+               SET ic-queue-was-empty TO TRUE
+           ELSE
+               ADD 1 TO ic-inst-queue-head(ic-dequeue-target)
+               IF ic-inst-queue-head(ic-dequeue-target)
+                       > ic-max-queue-size
+                   MOVE 1 TO ic-inst-queue-head(ic-dequeue-target)
+               END-IF
+               MOVE ic-inst-queue(ic-dequeue-target
+                       ic-inst-queue-head(ic-dequeue-target))
+                   TO ic-dequeue-value
+               SUBTRACT 1 FROM ic-inst-queue-count(ic-dequeue-target)
+               SET ic-queue-not-empty TO TRUE
+           END-IF.
+       3170-exit.
+           EXIT.
+
+       4000-execute-instruction.
+           ADD 1 TO ic-instr-count.
+           PERFORM 4050-decode-opcode THRU 4050-exit.
+           IF ic-trace-enabled
+               PERFORM 4080-write-trace-record THRU 4080-exit
+           END-IF.
+
+           EVALUATE ic-opcode
+               WHEN 1
+                   PERFORM 5000-op-add THRU 5000-exit
+               WHEN 2
+                   PERFORM 5100-op-multiply THRU 5100-exit
+               WHEN 3
+                   PERFORM 5200-op-input THRU 5200-exit
+               WHEN 4
+                   PERFORM 5300-op-output THRU 5300-exit
+               WHEN 5
+                   PERFORM 5400-op-jump-if-true THRU 5400-exit
+               WHEN 6
+                   PERFORM 5500-op-jump-if-false THRU 5500-exit
+               WHEN 7
+                   PERFORM 5600-op-less-than THRU 5600-exit
+               WHEN 8
+                   PERFORM 5700-op-equals THRU 5700-exit
+               WHEN 9
+                   PERFORM 5800-op-adjust-relative-base THRU 5800-exit
+               WHEN 99
+                   PERFORM 5900-op-halt THRU 5900-exit
+               WHEN OTHER
+                   DISPLAY "ic: bad opcode " ic-opcode-full
+                       " at address " ic-ip UPON STDERR
+                   SET ic-halted TO TRUE
+           END-EVALUATE.
+           IF ic-suspended
+               SUBTRACT 1 FROM ic-instr-count
+           ELSE
+               IF ic-trace-enabled
+                   PERFORM 4082-commit-trace-record THRU 4082-exit
+               END-IF
+               IF ic-checkpoint-enabled
+                   PERFORM 4095-maybe-write-checkpoint THRU 4095-exit
+               END-IF
+           END-IF.
+       4000-exit.
+           EXIT.
+
+       4050-decode-opcode.
+           MOVE ic-cell(ic-ip + 1) TO ic-opcode-full.
+           DIVIDE ic-opcode-full BY 100
+               GIVING ic-decode-work REMAINDER ic-opcode.
+           DIVIDE ic-decode-work BY 10
+               GIVING ic-decode-work REMAINDER ic-mode-1.
+           DIVIDE ic-decode-work BY 10
+               GIVING ic-decode-work REMAINDER ic-mode-2.
+           DIVIDE ic-decode-work BY 10
+               GIVING ic-decode-work REMAINDER ic-mode-3.
+       4050-exit.
+           EXIT.
+
+      * builds one trace-file record for the instruction about to be
+      * executed: instruction pointer, opcode, parameter modes and
+      * the raw operand words following the opcode. The record is not
+      * written here - 4082-commit-trace-record does that once the
+      * instruction is known to have actually run, so an instruction
+      * that suspends on an empty amplifier input queue and retries
+      * next turn (ic-suspended) does not leave a trace entry behind
+      * for a turn that never completed.
+       4080-write-trace-record.
+           PERFORM 4085-count-trace-parms THRU 4085-exit.
+           MOVE ic-ip TO ic-trace-ip-disp.
+           MOVE ic-opcode TO ic-trace-opcode-disp.
+           MOVE ic-mode-1 TO ic-trace-mode1-disp.
+           MOVE ic-mode-2 TO ic-trace-mode2-disp.
+           MOVE ic-mode-3 TO ic-trace-mode3-disp.
+           MOVE SPACES TO trace-record.
+           MOVE 1 TO ic-trace-ptr.
+           STRING "IP=" ic-trace-ip-disp
+               " OPCODE=" ic-trace-opcode-disp
+               " MODES=" ic-trace-mode1-disp
+                         ic-trace-mode2-disp
+                         ic-trace-mode3-disp
+               DELIMITED BY SIZE INTO trace-record
+               WITH POINTER ic-trace-ptr.
+           PERFORM 4090-append-trace-parm
+               VARYING ic-trace-parm-idx FROM 1 BY 1
+               UNTIL ic-trace-parm-idx > ic-trace-parm-count.
+       4080-exit.
+           EXIT.
+
+      * writes the trace-record built by 4080-write-trace-record, once
+      * the instruction it describes is known to have completed.
+       4082-commit-trace-record.
+           WRITE trace-record.
+       4082-exit.
+           EXIT.
+
+      * number of operand words following the opcode, by opcode
+       4085-count-trace-parms.
+           EVALUATE ic-opcode
+               WHEN 1
+               WHEN 2
+               WHEN 7
+               WHEN 8
+                   MOVE 3 TO ic-trace-parm-count
+               WHEN 5
+               WHEN 6
+                   MOVE 2 TO ic-trace-parm-count
+               WHEN 3
+               WHEN 4
+               WHEN 9
+                   MOVE 1 TO ic-trace-parm-count
+               WHEN OTHER
+                   MOVE 0 TO ic-trace-parm-count
+           END-EVALUATE.
+       4085-exit.
+           EXIT.
+
+       4090-append-trace-parm.
+           MOVE ic-trace-parm-idx TO ic-trace-idx-disp.
+           MOVE ic-cell(ic-ip + 1 + ic-trace-parm-idx)
+               TO ic-trace-parm-disp.
+           STRING " P" ic-trace-idx-disp "=" ic-trace-parm-disp
+               DELIMITED BY SIZE INTO trace-record
+               WITH POINTER ic-trace-ptr.
+       4090-exit.
+           EXIT.
+
+      * writes a fresh checkpoint every ic-checkpoint-interval
+      * instructions so a killed batch job can be resumed close to
+      * where it stopped.
+       4095-maybe-write-checkpoint.
+           IF ic-instr-count > ZERO
+               DIVIDE ic-instr-count BY ic-checkpoint-interval
+                   GIVING ic-checkpoint-div
+                   REMAINDER ic-checkpoint-rem
+               IF ic-checkpoint-rem = ZERO
+                   PERFORM 7000-write-checkpoint THRU 7000-exit
+               END-IF
+           END-IF.
+       4095-exit.
+           EXIT.
+
+      * resolves parameter number ic-parm-number, whose mode is
+      * ic-parm-mode, into ic-parm-addr (the memory cell it names,
+      * meaningless for immediate mode) and ic-parm-value (the value
+      * it denotes).
+       4100-resolve-parameter.
+           COMPUTE ic-parm-raw = ic-cell(ic-ip + 1 + ic-parm-number).
+           EVALUATE ic-parm-mode
+               WHEN 0
+                   MOVE ic-parm-raw TO ic-parm-addr
+                   MOVE ic-cell(ic-parm-addr + 1) TO ic-parm-value
+               WHEN 1
+                   MOVE -1 TO ic-parm-addr
+                   MOVE ic-parm-raw TO ic-parm-value
+               WHEN 2
+                   COMPUTE ic-parm-addr =
+                       ic-relative-base + ic-parm-raw
+                   MOVE ic-cell(ic-parm-addr + 1) TO ic-parm-value
+               WHEN OTHER
+                   DISPLAY "ic: bad parameter mode " ic-parm-mode
+                       " at address " ic-ip UPON STDERR
+                   SET ic-halted TO TRUE
+           END-EVALUATE.
+       4100-exit.
+           EXIT.
+
+      * records ic-last-write-addr as the new high-water mark if it
+      * is further out than anything written so far.
+       4110-note-write-address.
+           IF ic-last-write-addr > ic-high-water-mark
+               MOVE ic-last-write-addr TO ic-high-water-mark
+           END-IF.
+       4110-exit.
+           EXIT.
+
+       5000-op-add.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-1.
+
+           MOVE 2 TO ic-parm-number.
+           MOVE ic-mode-2 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-2.
+
+           MOVE 3 TO ic-parm-number.
+           MOVE ic-mode-3 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-addr TO ic-addr-3.
+
+           COMPUTE ic-cell(ic-addr-3 + 1) = ic-value-1 + ic-value-2.
+           MOVE ic-addr-3 TO ic-last-write-addr.
+           PERFORM 4110-note-write-address THRU 4110-exit.
+           ADD 4 TO ic-ip.
+       5000-exit.
+           EXIT.
+
+       5100-op-multiply.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-1.
+
+           MOVE 2 TO ic-parm-number.
+           MOVE ic-mode-2 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-2.
+
+           MOVE 3 TO ic-parm-number.
+           MOVE ic-mode-3 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-addr TO ic-addr-3.
+
+           COMPUTE ic-cell(ic-addr-3 + 1) = ic-value-1 * ic-value-2.
+           MOVE ic-addr-3 TO ic-last-write-addr.
+           PERFORM 4110-note-write-address THRU 4110-exit.
+           ADD 4 TO ic-ip.
+       5100-exit.
+           EXIT.
+
+       5200-op-input.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+
+           IF ic-amplify-enabled
+               MOVE ic-current-instance TO ic-dequeue-target
+               PERFORM 3170-dequeue-value THRU 3170-exit
+               IF ic-queue-was-empty
+                   SET ic-suspended TO TRUE
+               ELSE
+                   MOVE ic-dequeue-value TO ic-cell(ic-parm-addr + 1)
+                   MOVE ic-parm-addr TO ic-last-write-addr
+                   PERFORM 4110-note-write-address THRU 4110-exit
+                   ADD 2 TO ic-ip
+               END-IF
+           ELSE
+               READ input-file
+                   AT END
+                       MOVE ZERO TO ic-input-value
+                   NOT AT END
+                       MOVE input-char TO ic-input-value
+                       ADD 1 TO ic-input-bytes-read
+               END-READ
+               MOVE ic-input-value TO ic-cell(ic-parm-addr + 1)
+               MOVE ic-parm-addr TO ic-last-write-addr
+               PERFORM 4110-note-write-address THRU 4110-exit
+               ADD 2 TO ic-ip
+               IF ic-ascii-enabled
+                   PERFORM 6010-record-ascii-input THRU 6010-exit
+               END-IF
+           END-IF.
+       5200-exit.
+           EXIT.
+
+       5300-op-output.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+
+           MOVE ic-parm-value TO ic-output-value.
+           IF ic-amplify-enabled
+               PERFORM 3150-route-amplifier-output THRU 3150-exit
+           ELSE
+               PERFORM 5310-write-output-byte THRU 5310-exit
+               IF ic-ascii-enabled
+                   PERFORM 6000-record-ascii-output THRU 6000-exit
+               END-IF
+           END-IF.
+           ADD 2 TO ic-ip.
+       5300-exit.
+           EXIT.
+
+      * output-file carries one byte per value (see the FD comment);
+      * an opcode-4 value that does not fit in a single byte is
+      * refused instead of silently wrapped the way a plain MOVE/
+      * WRITE into a one-byte field would wrap it.
+       5310-write-output-byte.
+           IF ic-output-value < -128 OR ic-output-value > 127
+               DISPLAY "ic: output value " ic-output-value
+                   " at address " ic-ip
+                   " does not fit in output-file's single-byte record"
+                   UPON STDERR
+               SET ic-halted TO TRUE
+           ELSE
+               WRITE output-char FROM ic-output-value
+           END-IF.
+       5310-exit.
+           EXIT.
+
+       5400-op-jump-if-true.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-1.
+
+           MOVE 2 TO ic-parm-number.
+           MOVE ic-mode-2 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-2.
+
+           IF ic-value-1 NOT = ZERO
+               MOVE ic-value-2 TO ic-ip
+           ELSE
+               ADD 3 TO ic-ip
+           END-IF.
+       5400-exit.
+           EXIT.
+
+       5500-op-jump-if-false.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-1.
+
+           MOVE 2 TO ic-parm-number.
+           MOVE ic-mode-2 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-2.
+
+           IF ic-value-1 = ZERO
+               MOVE ic-value-2 TO ic-ip
+           ELSE
+               ADD 3 TO ic-ip
+           END-IF.
+       5500-exit.
+           EXIT.
+
+       5600-op-less-than.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-1.
+
+           MOVE 2 TO ic-parm-number.
+           MOVE ic-mode-2 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-2.
+
+           MOVE 3 TO ic-parm-number.
+           MOVE ic-mode-3 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-addr TO ic-addr-3.
+
+           IF ic-value-1 < ic-value-2
+               MOVE 1 TO ic-cell(ic-addr-3 + 1)
+           ELSE
+               MOVE 0 TO ic-cell(ic-addr-3 + 1)
+           END-IF.
+           MOVE ic-addr-3 TO ic-last-write-addr.
+           PERFORM 4110-note-write-address THRU 4110-exit.
+           ADD 4 TO ic-ip.
+       5600-exit.
+           EXIT.
+
+       5700-op-equals.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-1.
+
+           MOVE 2 TO ic-parm-number.
+           MOVE ic-mode-2 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-value TO ic-value-2.
+
+           MOVE 3 TO ic-parm-number.
+           MOVE ic-mode-3 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+           MOVE ic-parm-addr TO ic-addr-3.
+
+           IF ic-value-1 = ic-value-2
+               MOVE 1 TO ic-cell(ic-addr-3 + 1)
+           ELSE
+               MOVE 0 TO ic-cell(ic-addr-3 + 1)
+           END-IF.
+           MOVE ic-addr-3 TO ic-last-write-addr.
+           PERFORM 4110-note-write-address THRU 4110-exit.
+           ADD 4 TO ic-ip.
+       5700-exit.
+           EXIT.
+
+       5800-op-adjust-relative-base.
+           MOVE 1 TO ic-parm-number.
+           MOVE ic-mode-1 TO ic-parm-mode.
+           PERFORM 4100-resolve-parameter THRU 4100-exit.
+
+           ADD ic-parm-value TO ic-relative-base.
+           ADD 2 TO ic-ip.
+       5800-exit.
+           EXIT.
+
+       5900-op-halt.
+           SET ic-halted TO TRUE.
+       5900-exit.
+           EXIT.
+
+      * ASCII mode: renders an output value produced by opcode 4 into
+      * the session transcript.
+       6000-record-ascii-output.
+           MOVE ic-output-value TO ic-ascii-value.
+           PERFORM 6020-append-ascii-char THRU 6020-exit.
+       6000-exit.
+           EXIT.
+
+      * ASCII mode: renders an input value read by opcode 3 into the
+      * session transcript, so what was typed is captured along with
+      * what the program printed.
+       6010-record-ascii-input.
+           MOVE ic-input-value TO ic-ascii-value.
+           PERFORM 6020-append-ascii-char THRU 6020-exit.
+       6010-exit.
+           EXIT.
+
+      * a value in the printable range is appended to the transcript
+      * line as the character it represents; a newline starts a fresh
+      * transcript line; anything else (control codes, high-bit bytes
+      * outside plain ASCII) is appended as a bracketed numeric marker
+      * instead of a byte that would not display.
+       6020-append-ascii-char.
+           EVALUATE TRUE
+               WHEN ic-ascii-value = 10
+                   PERFORM 6030-flush-ascii-line THRU 6030-exit
+               WHEN ic-ascii-value >= 32 AND ic-ascii-value <= 126
+                   MOVE ic-ascii-value TO ic-ascii-byte
+                   PERFORM 6025-append-one-char THRU 6025-exit
+               WHEN OTHER
+                   PERFORM 6026-append-marker THRU 6026-exit
+           END-EVALUATE.
+       6020-exit.
+           EXIT.
+
+       6025-append-one-char.
+           STRING ic-ascii-char DELIMITED BY SIZE
+               INTO ic-ascii-line-buffer
+               WITH POINTER ic-ascii-line-ptr.
+       6025-exit.
+           EXIT.
+
+       6026-append-marker.
+           MOVE ic-ascii-value TO ic-ascii-marker-disp.
+           STRING "[" ic-ascii-marker-disp "]" DELIMITED BY SIZE
+               INTO ic-ascii-line-buffer
+               WITH POINTER ic-ascii-line-ptr.
+       6026-exit.
+           EXIT.
+
+      * writes the accumulated transcript line, if any, and resets
+      * the buffer for the next one.
+       6030-flush-ascii-line.
+           IF ic-ascii-line-ptr > 1
+               MOVE ic-ascii-line-buffer(1:ic-ascii-line-ptr - 1)
+                   TO transcript-record
+               WRITE transcript-record
+           END-IF.
+           MOVE SPACES TO ic-ascii-line-buffer.
+           MOVE 1 TO ic-ascii-line-ptr.
+       6030-exit.
+           EXIT.
+
+      * captures the whole machine state into checkpoint-file,
+      * overwriting whatever checkpoint was there before
+       7000-write-checkpoint.
+           MOVE ic-ip TO checkpoint-ip.
+           MOVE ic-relative-base TO checkpoint-relative-base.
+           MOVE ic-program-length TO checkpoint-program-length.
+           MOVE ic-instr-count TO checkpoint-instr-count.
+           MOVE ic-high-water-mark TO checkpoint-high-water-mark.
+           MOVE ic-input-bytes-read TO checkpoint-input-bytes-read.
+           MOVE 1 TO ic-checkpoint-copy-idx.
+           PERFORM 7010-copy-memory-cell
+               UNTIL ic-checkpoint-copy-idx > 20000.
+           OPEN OUTPUT checkpoint-file.
+           WRITE checkpoint-record.
+           CLOSE checkpoint-file.
+       7000-exit.
+           EXIT.
+
+       7010-copy-memory-cell.
+           MOVE ic-cell(ic-checkpoint-copy-idx)
+               TO checkpoint-cell(ic-checkpoint-copy-idx).
+           ADD 1 TO ic-checkpoint-copy-idx.
+       7010-exit.
+           EXIT.
+
+       8000-close-down.
            CLOSE output-file.
            CLOSE input-file.
+           IF ic-trace-enabled
+               CLOSE trace-file
+           END-IF.
+           IF ic-ascii-enabled
+               PERFORM 6030-flush-ascii-line THRU 6030-exit
+               CLOSE transcript-file
+           END-IF.
+       8000-exit.
+           EXIT.
 
-           STOP RUN.
+      * closing control report: instructions executed, the final
+      * instruction pointer and a dump of the program's actual final
+      * memory contents, the way a batch job reports what it did
+      * instead of just stopping silently. The dump covers every
+      * address the program was loaded into *or* ever wrote to,
+      * whichever reaches further - a relative-base program commonly
+      * computes its result into scratch cells past its own load
+      * length, and that is exactly the area the vendor needs to see
+      * when a program's output looks wrong.
+       9000-print-closing-report.
+           DISPLAY " ".
+           DISPLAY "ic: ---- closing report ----".
+           MOVE ic-instr-count TO ic-report-instr-disp.
+           DISPLAY "ic: instructions executed: " ic-report-instr-disp.
+           MOVE ic-ip TO ic-report-ip-disp.
+           DISPLAY "ic: final instruction pointer: " ic-report-ip-disp.
+           DISPLAY "ic: final memory contents:".
+           MOVE ic-program-length TO ic-report-cell-count.
+           IF ic-high-water-mark + 1 > ic-report-cell-count
+               COMPUTE ic-report-cell-count = ic-high-water-mark + 1
+           END-IF.
+           PERFORM 9010-print-memory-row
+               VARYING ic-report-row-start FROM 0 BY 8
+               UNTIL ic-report-row-start >= ic-report-cell-count.
+       9000-exit.
+           EXIT.
+
+      * prints one row of up to 8 memory cells, starting at
+      * ic-report-row-start
+       9010-print-memory-row.
+           MOVE SPACES TO ic-report-line.
+           MOVE ic-report-row-start TO ic-report-addr-disp.
+           MOVE 1 TO ic-report-ptr.
+           STRING ic-report-addr-disp ":"
+               DELIMITED BY SIZE INTO ic-report-line
+               WITH POINTER ic-report-ptr.
+           PERFORM 9020-print-memory-column
+               VARYING ic-report-col FROM 0 BY 1
+               UNTIL ic-report-col >= 8
+                  OR ic-report-row-start + ic-report-col
+                         >= ic-report-cell-count.
+           DISPLAY ic-report-line.
+       9010-exit.
+           EXIT.
+
+       9020-print-memory-column.
+           COMPUTE ic-report-addr =
+               ic-report-row-start + ic-report-col.
+           MOVE ic-cell(ic-report-addr + 1) TO ic-report-value-disp.
+           STRING " " ic-report-value-disp
+               DELIMITED BY SIZE INTO ic-report-line
+               WITH POINTER ic-report-ptr.
+       9020-exit.
+           EXIT.
